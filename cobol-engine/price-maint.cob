@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRICE-MAINT.
+
+      *****************************************************************
+      * Adds, updates, or retires a PRICE-MASTER record from the
+      * command line so price changes happen in one place instead of
+      * wherever someone built a grocery list argument line.
+      *
+      * Usage:
+      *   price-maint A item-code item-name unit-price category
+      *   price-maint U item-code item-name unit-price category
+      *   price-maint R item-code
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRICE-MASTER ASSIGN TO "PRICEMST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-ITEM-CODE
+               FILE STATUS IS WS-PRICE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRICE-MASTER.
+           COPY "price-master-rec.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-PRICE-STATUS      PIC XX.
+       01  WS-ARG-COUNT         PIC 9(4).
+       01  WS-ARG-VALUE         PIC X(20).
+       01  WS-ACTION-CODE       PIC X(1).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+
+           IF WS-ARG-COUNT < 2
+               DISPLAY "USAGE: price-maint A|U item-code item-name "
+                   "unit-price category"
+               DISPLAY "       price-maint R item-code"
+               STOP RUN
+           END-IF
+
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE WS-ARG-VALUE(1:1) TO WS-ACTION-CODE
+
+           EVALUATE WS-ACTION-CODE
+               WHEN "A"
+               WHEN "U"
+                   IF WS-ARG-COUNT < 5
+                       DISPLAY "USAGE: price-maint A|U item-code "
+                           "item-name unit-price category"
+                       STOP RUN
+                   END-IF
+               WHEN "R"
+                   IF WS-ARG-COUNT < 2
+                       DISPLAY "USAGE: price-maint R item-code"
+                       STOP RUN
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "UNKNOWN ACTION CODE: " WS-ACTION-CODE
+                   STOP RUN
+           END-EVALUATE
+
+           OPEN I-O PRICE-MASTER
+           IF WS-PRICE-STATUS = "35"
+               CLOSE PRICE-MASTER
+               OPEN OUTPUT PRICE-MASTER
+               CLOSE PRICE-MASTER
+               OPEN I-O PRICE-MASTER
+           END-IF
+
+           IF WS-PRICE-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN PRICE MASTER FILE - STATUS "
+                   WS-PRICE-STATUS
+               STOP RUN
+           END-IF
+
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE WS-ARG-VALUE TO PM-ITEM-CODE
+
+           EVALUATE WS-ACTION-CODE
+               WHEN "A"
+                   PERFORM ADD-PRICE-RECORD
+               WHEN "U"
+                   PERFORM UPDATE-PRICE-RECORD
+               WHEN "R"
+                   PERFORM RETIRE-PRICE-RECORD
+               WHEN OTHER
+                   DISPLAY "UNKNOWN ACTION CODE: " WS-ACTION-CODE
+           END-EVALUATE
+
+           CLOSE PRICE-MASTER
+
+           STOP RUN.
+
+       ADD-PRICE-RECORD.
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE WS-ARG-VALUE TO PM-ITEM-NAME
+
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE FUNCTION NUMVAL(WS-ARG-VALUE) TO PM-UNIT-PRICE
+
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE WS-ARG-VALUE TO PM-CATEGORY
+
+           SET PM-ACTIVE TO TRUE
+
+           WRITE PRICE-MASTER-REC
+               INVALID KEY
+                   DISPLAY "ADD FAILED - ITEM ALREADY EXISTS: "
+                       PM-ITEM-CODE
+               NOT INVALID KEY
+                   DISPLAY "ADDED: " PM-ITEM-CODE
+           END-WRITE.
+
+       UPDATE-PRICE-RECORD.
+           READ PRICE-MASTER
+               INVALID KEY
+                   DISPLAY "UPDATE FAILED - ITEM NOT FOUND: "
+                       PM-ITEM-CODE
+           END-READ
+
+           IF WS-PRICE-STATUS = "00"
+               ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+               MOVE WS-ARG-VALUE TO PM-ITEM-NAME
+
+               ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+               MOVE FUNCTION NUMVAL(WS-ARG-VALUE) TO PM-UNIT-PRICE
+
+               ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+               MOVE WS-ARG-VALUE TO PM-CATEGORY
+
+               SET PM-ACTIVE TO TRUE
+
+               REWRITE PRICE-MASTER-REC
+               DISPLAY "UPDATED: " PM-ITEM-CODE
+           END-IF.
+
+       RETIRE-PRICE-RECORD.
+           READ PRICE-MASTER
+               INVALID KEY
+                   DISPLAY "RETIRE FAILED - ITEM NOT FOUND: "
+                       PM-ITEM-CODE
+           END-READ
+
+           IF WS-PRICE-STATUS = "00"
+               SET PM-RETIRED TO TRUE
+               REWRITE PRICE-MASTER-REC
+               DISPLAY "RETIRED: " PM-ITEM-CODE
+           END-IF.
