@@ -0,0 +1,14 @@
+      *****************************************************************
+      * PRICE-MASTER-REC.CPY
+      * Record layout for the keyed price master file (PM-ITEM-CODE is
+      * the primary key). Shared by PRODUCT-TOTAL (lookup) and
+      * PRICE-MAINT (add/update/retire).
+      *****************************************************************
+       01  PRICE-MASTER-REC.
+           05  PM-ITEM-CODE        PIC X(6).
+           05  PM-ITEM-NAME        PIC X(20).
+           05  PM-UNIT-PRICE       PIC 9(5)V99.
+           05  PM-CATEGORY         PIC X(10).
+           05  PM-STATUS           PIC X(1).
+               88  PM-ACTIVE            VALUE "A".
+               88  PM-RETIRED           VALUE "R".
