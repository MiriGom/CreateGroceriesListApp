@@ -0,0 +1,20 @@
+      *****************************************************************
+      * CHECKPOINT-REC.CPY
+      * Restart point for a long GROCERY-LIST-IN run: how many list
+      * lines have been read so far and the running totals as of that
+      * point, so a killed job can resume instead of starting over.
+      * CK-CAT-TABLE mirrors WS-CATEGORY-TABLE in PRODUCT-TOTAL so the
+      * category subtotals on the receipt foot to the grand total even
+      * after a restart, not just the items processed since resume.
+      *****************************************************************
+       01  CHECKPOINT-REC.
+           05  CK-LAST-ITEM-NO       PIC 9(7).
+           05  CK-RUNNING-TOTAL      PIC 9(9)V99.
+           05  CK-RUNNING-DISCOUNT   PIC 9(9)V99.
+           05  CK-RUNNING-TAX        PIC 9(9)V99.
+           05  CK-RUNNING-ITEM-CNT   PIC 9(5).
+           05  CK-CAT-COUNT          PIC 9(4).
+           05  CK-CAT-TABLE.
+               10  CK-CAT-ENTRY OCCURS 20 TIMES.
+                   15  CK-CAT-NAME       PIC X(10).
+                   15  CK-CAT-SUBTOTAL   PIC 9(9)V99.
