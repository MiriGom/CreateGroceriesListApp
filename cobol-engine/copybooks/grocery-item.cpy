@@ -0,0 +1,11 @@
+      *****************************************************************
+      * GROCERY-ITEM.CPY
+      * Record layout for one line item on the grocery list file.
+      *****************************************************************
+       01  GROCERY-ITEM-REC.
+           05  GI-ITEM-CODE        PIC X(6).
+           05  GI-ITEM-NAME        PIC X(20).
+           05  GI-QTY              PIC 9(5).
+           05  GI-UNIT-PRICE       PIC 9(5)V99.
+           05  GI-CATEGORY         PIC X(10).
+           05  GI-DISCOUNT-AMT     PIC 9(3)V99.
