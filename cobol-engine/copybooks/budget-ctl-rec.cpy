@@ -0,0 +1,9 @@
+      *****************************************************************
+      * BUDGET-CTL-REC.CPY
+      * Control record holding the budget ceiling for a run and
+      * whether crossing it should stop the list from growing further.
+      *****************************************************************
+       01  BUDGET-CTL-REC.
+           05  BC-CEILING-AMT       PIC 9(9)V99.
+           05  BC-HALT-ON-BREACH    PIC X(1).
+               88  BC-HALT-ON-BREACH-YES   VALUE "Y".
