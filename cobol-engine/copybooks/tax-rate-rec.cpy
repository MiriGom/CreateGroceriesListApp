@@ -0,0 +1,9 @@
+      *****************************************************************
+      * TAX-RATE-REC.CPY
+      * Record layout for the tax rate control table (rate, as a
+      * percent, keyed by category - groceries and household goods are
+      * taxed differently).
+      *****************************************************************
+       01  TAX-RATE-REC.
+           05  TR-CATEGORY         PIC X(10).
+           05  TR-RATE             PIC 9(2)V999.
