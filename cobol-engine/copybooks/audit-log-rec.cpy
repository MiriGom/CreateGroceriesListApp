@@ -0,0 +1,11 @@
+      *****************************************************************
+      * AUDIT-LOG-REC.CPY
+      * One record per PRODUCT-TOTAL run, appended to AUDIT-LOG for
+      * month-end reconciliation. Also read by SUMMARY-RPT.
+      *****************************************************************
+       01  AUDIT-LOG-REC.
+           05  AL-RUN-DATE         PIC 9(8).
+           05  AL-RUN-TIME         PIC 9(8).
+           05  AL-OPERATOR         PIC X(8).
+           05  AL-ITEM-COUNT       PIC 9(5).
+           05  AL-FINAL-TOTAL      PIC 9(9)V99.
