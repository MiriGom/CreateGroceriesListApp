@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUMMARY-RPT.
+
+      *****************************************************************
+      * Reads AUDIT-LOG (written by PRODUCT-TOTAL, one record per run)
+      * and produces a rollup report: total by day of week, plus a
+      * running month-to-date total, so a high or low day is visible
+      * without adding up the log by hand.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT SUMMARY-OUT ASSIGN TO "SUMMARY.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG.
+           COPY "audit-log-rec.cpy".
+
+       FD  SUMMARY-OUT.
+       01  SUMMARY-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-STATUS      PIC XX.
+       01  WS-SUMMARY-STATUS    PIC XX.
+       01  WS-EOF-FLAG          PIC X VALUE "N".
+           88  WS-EOF-AUDIT          VALUE "Y".
+
+       01  WS-DOW                PIC 9.
+       01  WS-INTEGER-DATE        PIC 9(8).
+
+       01  WS-DOW-NAME-INIT.
+           05  FILLER PIC X(9) VALUE "SUNDAY".
+           05  FILLER PIC X(9) VALUE "MONDAY".
+           05  FILLER PIC X(9) VALUE "TUESDAY".
+           05  FILLER PIC X(9) VALUE "WEDNESDAY".
+           05  FILLER PIC X(9) VALUE "THURSDAY".
+           05  FILLER PIC X(9) VALUE "FRIDAY".
+           05  FILLER PIC X(9) VALUE "SATURDAY".
+       01  WS-DOW-NAME-TABLE REDEFINES WS-DOW-NAME-INIT.
+           05  WS-DOW-NAME OCCURS 7 TIMES PIC X(9).
+
+       01  WS-DOW-TOTALS.
+           05  WS-DOW-ENTRY OCCURS 7 TIMES INDEXED BY DOW-IDX.
+               10  WS-DOW-COUNT  PIC 9(5) VALUE 0.
+               10  WS-DOW-TOTAL  PIC 9(9)V99 VALUE 0.
+
+       01  WS-CURRENT-MONTH      PIC 9(6) VALUE 0.
+       01  WS-MTD-TOTAL          PIC 9(9)V99 VALUE 0.
+       01  WS-FIRST-RECORD-FLAG  PIC X VALUE "Y".
+           88  WS-FIRST-RECORD        VALUE "Y".
+
+       01  WS-EDIT-MONTH          PIC 9(4)/99.
+       01  WS-EDIT-DATE           PIC 9999/99/99.
+       01  WS-EDIT-RUN-TOTAL      PIC ZZZ,ZZ9.99.
+       01  WS-EDIT-MTD-TOTAL      PIC ZZZ,ZZ9.99.
+       01  WS-EDIT-COUNT          PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           OPEN INPUT AUDIT-LOG
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN AUDIT LOG - STATUS "
+                   WS-AUDIT-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT SUMMARY-OUT
+           IF WS-SUMMARY-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN SUMMARY OUTPUT - STATUS "
+                   WS-SUMMARY-STATUS
+               CLOSE AUDIT-LOG
+               STOP RUN
+           END-IF
+
+           PERFORM WRITE-SUMMARY-HEADER
+
+           PERFORM READ-AUDIT-RECORD
+           PERFORM UNTIL WS-EOF-AUDIT
+               PERFORM ACCUMULATE-DAY-OF-WEEK
+               PERFORM WRITE-MTD-LINE
+               PERFORM READ-AUDIT-RECORD
+           END-PERFORM
+
+           PERFORM WRITE-DAY-OF-WEEK-SECTION
+
+           CLOSE AUDIT-LOG
+           CLOSE SUMMARY-OUT
+
+           STOP RUN.
+
+       READ-AUDIT-RECORD.
+           READ AUDIT-LOG
+               AT END
+                   SET WS-EOF-AUDIT TO TRUE
+           END-READ.
+
+       WRITE-SUMMARY-HEADER.
+           MOVE SPACES TO SUMMARY-LINE
+           MOVE "WEEKLY/MONTHLY SUMMARY ROLLUP" TO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           MOVE SPACES TO SUMMARY-LINE
+           MOVE "MONTH-TO-DATE ROLLUP" TO SUMMARY-LINE
+           WRITE SUMMARY-LINE.
+
+       ACCUMULATE-DAY-OF-WEEK.
+           MOVE AL-RUN-DATE TO WS-INTEGER-DATE
+           COMPUTE WS-DOW =
+               FUNCTION MOD(FUNCTION INTEGER-OF-DATE(WS-INTEGER-DATE),
+                   7) + 1
+
+           ADD 1 TO WS-DOW-COUNT (WS-DOW)
+           ADD AL-FINAL-TOTAL TO WS-DOW-TOTAL (WS-DOW).
+
+       WRITE-MTD-LINE.
+           IF WS-FIRST-RECORD OR
+                   AL-RUN-DATE(1:6) NOT = WS-CURRENT-MONTH
+               MOVE AL-RUN-DATE(1:6) TO WS-CURRENT-MONTH
+               MOVE 0 TO WS-MTD-TOTAL
+               MOVE "N" TO WS-FIRST-RECORD-FLAG
+
+               MOVE WS-CURRENT-MONTH TO WS-EDIT-MONTH
+               MOVE SPACES TO SUMMARY-LINE
+               STRING "MONTH: " DELIMITED BY SIZE
+                   WS-EDIT-MONTH DELIMITED BY SIZE
+                   INTO SUMMARY-LINE
+               WRITE SUMMARY-LINE
+           END-IF
+
+           ADD AL-FINAL-TOTAL TO WS-MTD-TOTAL
+
+           MOVE AL-RUN-DATE TO WS-EDIT-DATE
+           MOVE AL-FINAL-TOTAL TO WS-EDIT-RUN-TOTAL
+           MOVE WS-MTD-TOTAL TO WS-EDIT-MTD-TOTAL
+
+           MOVE SPACES TO SUMMARY-LINE
+           STRING WS-EDIT-DATE DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               AL-OPERATOR DELIMITED BY SIZE
+               "  RUN=" DELIMITED BY SIZE
+               WS-EDIT-RUN-TOTAL DELIMITED BY SIZE
+               "  MTD=" DELIMITED BY SIZE
+               WS-EDIT-MTD-TOTAL DELIMITED BY SIZE
+               INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE.
+
+       WRITE-DAY-OF-WEEK-SECTION.
+           MOVE SPACES TO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           MOVE SPACES TO SUMMARY-LINE
+           MOVE "TOTAL BY DAY OF WEEK" TO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           PERFORM VARYING DOW-IDX FROM 1 BY 1 UNTIL DOW-IDX > 7
+               MOVE WS-DOW-COUNT (DOW-IDX) TO WS-EDIT-COUNT
+               MOVE WS-DOW-TOTAL (DOW-IDX) TO WS-EDIT-RUN-TOTAL
+               MOVE SPACES TO SUMMARY-LINE
+               STRING WS-DOW-NAME (DOW-IDX) DELIMITED BY SIZE
+                   " RUNS=" DELIMITED BY SIZE
+                   WS-EDIT-COUNT DELIMITED BY SIZE
+                   "  TOTAL=" DELIMITED BY SIZE
+                   WS-EDIT-RUN-TOTAL DELIMITED BY SIZE
+                   INTO SUMMARY-LINE
+               WRITE SUMMARY-LINE
+           END-PERFORM.
