@@ -1,39 +1,617 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PRODUCT-TOTAL.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GROCERY-LIST-IN ASSIGN TO "GROCLIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GROCERY-STATUS.
+
+           SELECT RECEIPT-OUT ASSIGN TO "RECEIPT.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECEIPT-STATUS.
+
+           SELECT ERROR-OUT ASSIGN TO "ERRLIST.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-STATUS.
+
+           SELECT PRICE-MASTER ASSIGN TO "PRICEMST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-ITEM-CODE
+               FILE STATUS IS WS-PRICE-STATUS.
+
+           SELECT TAX-CONTROL ASSIGN TO "TAXRATE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TAX-STATUS.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT BUDGET-CTL ASSIGN TO "BUDGET.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BUDGET-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  GROCERY-LIST-IN.
+           COPY "grocery-item.cpy".
+
+       FD  RECEIPT-OUT.
+       01  RECEIPT-LINE            PIC X(80).
+
+       FD  ERROR-OUT.
+       01  ERROR-LINE              PIC X(120).
+
+       FD  PRICE-MASTER.
+           COPY "price-master-rec.cpy".
+
+       FD  TAX-CONTROL.
+           COPY "tax-rate-rec.cpy".
+
+       FD  AUDIT-LOG.
+           COPY "audit-log-rec.cpy".
+
+       FD  CHECKPOINT-FILE.
+           COPY "checkpoint-rec.cpy".
+
+       FD  BUDGET-CTL.
+           COPY "budget-ctl-rec.cpy".
+
        WORKING-STORAGE SECTION.
-       01 ARG-COUNT     PIC 9(4).
-       01 QTY           PIC 9(5).
-       01 PRICE         PIC 9(9).
-       01 TOTAL         PIC 9(12) VALUE 0.
-       01 ARG-VALUE     PIC X(20).
+       01  WS-GROCERY-STATUS     PIC XX.
+       01  WS-RECEIPT-STATUS     PIC XX.
+       01  WS-ERROR-STATUS       PIC XX.
+       01  WS-PRICE-STATUS       PIC XX.
+       01  WS-TAX-STATUS         PIC XX.
+       01  WS-AUDIT-STATUS       PIC XX.
+       01  WS-CHECKPOINT-STATUS  PIC XX.
+       01  WS-BUDGET-STATUS      PIC XX.
+
+       01  WS-BUDGET-CEILING     PIC 9(9)V99 VALUE 0.
+       01  WS-HALT-ON-BREACH     PIC X VALUE "N".
+       01  WS-OVER-BUDGET-FLAG   PIC X VALUE "N".
+           88  WS-OVER-BUDGET         VALUE "Y".
+
+       01  WS-ITEM-COUNT       PIC 9(5) VALUE 0.
+       01  WS-CURRENT-DATETIME PIC X(21).
+       01  WS-OPERATOR         PIC X(8) VALUE SPACES.
+
+       01  WS-CHECKPOINT-INTERVAL PIC 9(3) VALUE 50.
+       01  WS-RESUME-FROM          PIC 9(7) VALUE 0.
+
+       01  WS-LOOKUP-PRICE     PIC 9(5)V99.
+       01  WS-EOF-FLAG         PIC X VALUE "N".
+           88  WS-EOF-GROCERY       VALUE "Y".
+
+       01  WS-TAX-EOF-FLAG     PIC X VALUE "N".
+           88  WS-TAX-EOF           VALUE "Y".
+
+       01  WS-ITEM-VALID-FLAG  PIC X VALUE "Y".
+           88  WS-ITEM-VALID        VALUE "Y".
+
+       01  WS-BUDGET-HALT-FLAG PIC X VALUE "N".
+           88  WS-BUDGET-HALTED     VALUE "Y".
+
+       01  WS-FINAL-CLAMP-FLAG PIC X VALUE "N".
+           88  WS-FINAL-CLAMPED     VALUE "Y".
+
+       01  WS-STORE-NAME       PIC X(30) VALUE "CORNER MARKET GROCERY".
+
+       01  WS-LINE-NO          PIC 9(7) VALUE 0.
+
+       01  TOTAL               PIC 9(9)V99 VALUE 0.
+
+       01  WS-DISCOUNT-TOTAL   PIC 9(9)V99 VALUE 0.
+       01  WS-TAX-TOTAL        PIC 9(9)V99 VALUE 0.
+       01  WS-FINAL-TOTAL      PIC 9(9)V99 VALUE 0.
+       01  WS-ITEM-TAX         PIC 9(7)V99.
+       01  WS-ITEM-TAXABLE-AMT PIC 9(7)V99.
+       01  WS-TAX-RATE-PCT     PIC 9(2)V999 VALUE 0.
+
+       01  WS-EXTENDED-PRICE   PIC 9(7)V99.
+
+       01  WS-REPORT-LINE      PIC X(80).
+       01  WS-EDIT-QTY         PIC ZZZZ9.
+       01  WS-EDIT-PRICE       PIC ZZ,ZZ9.99.
+       01  WS-EDIT-TOTAL       PIC ZZZ,ZZZ,ZZ9.99.
+       01  WS-EDIT-LINE-NO     PIC ZZZZZZ9.
+       01  WS-RAW-QTY          PIC X(5).
+       01  WS-RAW-PRICE        PIC X(7).
+       01  WS-RAW-DISCOUNT     PIC X(5).
+       01  WS-ERROR-REASON     PIC X(30) VALUE SPACES.
+
+       01  WS-CAT-COUNT        PIC 9(4) VALUE 0.
+       01  WS-CAT-FOUND-FLAG   PIC X VALUE "N".
+           88  WS-CAT-FOUND         VALUE "Y".
+       01  WS-CATEGORY-TABLE.
+           05  WS-CAT-ENTRY OCCURS 20 TIMES INDEXED BY CAT-IDX.
+               10  WS-CAT-NAME      PIC X(10).
+               10  WS-CAT-SUBTOTAL  PIC 9(9)V99.
+
+       01  WS-TAX-COUNT        PIC 9(4) VALUE 0.
+       01  WS-TAX-FOUND-FLAG   PIC X VALUE "N".
+           88  WS-TAX-FOUND         VALUE "Y".
+       01  WS-TAX-TABLE.
+           05  WS-TAX-ENTRY OCCURS 10 TIMES INDEXED BY TAX-IDX.
+               10  WS-TAX-CATEGORY  PIC X(10).
+               10  WS-TAX-RATE      PIC 9(2)V999.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
 
-           *> Get number of arguments
-           ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER
+           OPEN INPUT GROCERY-LIST-IN
+           IF WS-GROCERY-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN GROCERY LIST INPUT - STATUS "
+                   WS-GROCERY-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN INPUT PRICE-MASTER
+           IF WS-PRICE-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN PRICE MASTER FILE - STATUS "
+                   WS-PRICE-STATUS
+               CLOSE GROCERY-LIST-IN
+               STOP RUN
+           END-IF
+
+           PERFORM LOAD-CHECKPOINT
+           PERFORM OPEN-RECEIPT-AND-ERROR-FILES
+           PERFORM LOAD-TAX-TABLE
+           PERFORM LOAD-BUDGET-CONTROL
+
+           IF WS-RESUME-FROM = 0
+               PERFORM WRITE-RECEIPT-HEADER
+           END-IF
+
+           PERFORM SKIP-TO-CHECKPOINT
 
-           *> First argument = number of products (ignore it)
-           ACCEPT ARG-VALUE FROM ARGUMENT-VALUE
+           PERFORM READ-GROCERY-ITEM
 
-           PERFORM UNTIL ARG-COUNT <= 1
+           PERFORM UNTIL WS-EOF-GROCERY
 
-               *> Read quantity
-               ACCEPT ARG-VALUE FROM ARGUMENT-VALUE
-               MOVE FUNCTION NUMVAL(ARG-VALUE) TO QTY
+               PERFORM VALIDATE-ITEM
 
-               *> Read price (in cents)
-               ACCEPT ARG-VALUE FROM ARGUMENT-VALUE
-               MOVE FUNCTION NUMVAL(ARG-VALUE) TO PRICE
+               IF WS-ITEM-VALID
+                   PERFORM LOOKUP-PRICE
+               END-IF
 
-               *> Add to total
-               COMPUTE TOTAL = TOTAL + (QTY * PRICE)
+               IF WS-ITEM-VALID
+                   COMPUTE WS-EXTENDED-PRICE = GI-QTY * WS-LOOKUP-PRICE
+                   ADD WS-EXTENDED-PRICE TO TOTAL
+                   ADD GI-DISCOUNT-AMT TO WS-DISCOUNT-TOTAL
+                   ADD 1 TO WS-ITEM-COUNT
+                   PERFORM APPLY-CATEGORY-SUBTOTAL
+                   PERFORM APPLY-ITEM-TAX
+                   PERFORM WRITE-RECEIPT-ITEM-LINE
+                   PERFORM CHECK-BUDGET
+               ELSE
+                   PERFORM WRITE-ERROR-RECORD
+               END-IF
 
-               SUBTRACT 2 FROM ARG-COUNT
+               IF FUNCTION MOD(WS-LINE-NO, WS-CHECKPOINT-INTERVAL) = 0
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+
+               IF WS-OVER-BUDGET AND WS-HALT-ON-BREACH = "Y"
+                   SET WS-EOF-GROCERY TO TRUE
+                   SET WS-BUDGET-HALTED TO TRUE
+                   PERFORM WRITE-CHECKPOINT
+               ELSE
+                   PERFORM READ-GROCERY-ITEM
+               END-IF
            END-PERFORM
 
-           DISPLAY TOTAL
+           PERFORM COMPUTE-FINAL-TOTAL
+
+           PERFORM WRITE-RECEIPT-TOTAL-LINE
+           PERFORM WRITE-TAX-DISCOUNT-LINES
+           PERFORM WRITE-CATEGORY-SUBTOTALS
+           PERFORM WRITE-BUDGET-STATUS-LINE
+
+           IF WS-BUDGET-HALTED
+               DISPLAY "RUN HALTED ON BUDGET BREACH - AUDIT LOG ENTRY "
+                   "DEFERRED UNTIL THE LIST IS RESUMED TO COMPLETION"
+           ELSE
+               PERFORM WRITE-AUDIT-LOG
+               PERFORM RESET-CHECKPOINT
+           END-IF
+
+           CLOSE GROCERY-LIST-IN
+           CLOSE RECEIPT-OUT
+           CLOSE ERROR-OUT
+           CLOSE PRICE-MASTER
+
+           DISPLAY WS-FINAL-TOTAL
+
+           STOP RUN.
+
+       LOAD-BUDGET-CONTROL.
+           OPEN INPUT BUDGET-CTL
+           IF WS-BUDGET-STATUS = "00"
+               READ BUDGET-CTL
+                   NOT AT END
+                       MOVE BC-CEILING-AMT TO WS-BUDGET-CEILING
+                       MOVE BC-HALT-ON-BREACH TO WS-HALT-ON-BREACH
+               END-READ
+               CLOSE BUDGET-CTL
+           END-IF.
+
+       CHECK-BUDGET.
+           PERFORM COMPUTE-FINAL-TOTAL
+           IF WS-BUDGET-CEILING > 0
+                   AND WS-FINAL-TOTAL > WS-BUDGET-CEILING
+                   AND NOT WS-OVER-BUDGET
+               SET WS-OVER-BUDGET TO TRUE
+               DISPLAY "*** OVER BUDGET: TOTAL EXCEEDS CEILING OF "
+                   WS-BUDGET-CEILING " ***"
+           END-IF.
+
+       COMPUTE-FINAL-TOTAL.
+           IF WS-DISCOUNT-TOTAL > TOTAL + WS-TAX-TOTAL
+               MOVE 0 TO WS-FINAL-TOTAL
+               IF NOT WS-FINAL-CLAMPED
+                   SET WS-FINAL-CLAMPED TO TRUE
+                   DISPLAY "*** DISCOUNTS EXCEED SUBTOTAL PLUS TAX - "
+                       "FINAL TOTAL CLAMPED TO ZERO ***"
+               END-IF
+           ELSE
+               COMPUTE WS-FINAL-TOTAL =
+                   TOTAL - WS-DISCOUNT-TOTAL + WS-TAX-TOTAL
+           END-IF.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       IF CK-LAST-ITEM-NO > 0
+                           MOVE CK-LAST-ITEM-NO TO WS-RESUME-FROM
+                           MOVE CK-RUNNING-TOTAL TO TOTAL
+                           MOVE CK-RUNNING-DISCOUNT TO
+                               WS-DISCOUNT-TOTAL
+                           MOVE CK-RUNNING-TAX TO WS-TAX-TOTAL
+                           MOVE CK-RUNNING-ITEM-CNT TO WS-ITEM-COUNT
+                           MOVE CK-CAT-COUNT TO WS-CAT-COUNT
+                           MOVE CK-CAT-TABLE TO WS-CATEGORY-TABLE
+                           DISPLAY "RESUMING FROM CHECKPOINT AT ITEM "
+                               CK-LAST-ITEM-NO
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       OPEN-RECEIPT-AND-ERROR-FILES.
+           IF WS-RESUME-FROM > 0
+               OPEN EXTEND RECEIPT-OUT
+               IF WS-RECEIPT-STATUS = "35"
+                   OPEN OUTPUT RECEIPT-OUT
+                   CLOSE RECEIPT-OUT
+                   OPEN EXTEND RECEIPT-OUT
+               END-IF
+
+               OPEN EXTEND ERROR-OUT
+               IF WS-ERROR-STATUS = "35"
+                   OPEN OUTPUT ERROR-OUT
+                   CLOSE ERROR-OUT
+                   OPEN EXTEND ERROR-OUT
+               END-IF
+           ELSE
+               OPEN OUTPUT RECEIPT-OUT
+               OPEN OUTPUT ERROR-OUT
+           END-IF
+
+           IF WS-RECEIPT-STATUS NOT = "00" OR WS-ERROR-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN RECEIPT/ERROR OUTPUT FILES - "
+                   "STATUS " WS-RECEIPT-STATUS " / " WS-ERROR-STATUS
+               CLOSE GROCERY-LIST-IN
+               CLOSE PRICE-MASTER
+               STOP RUN
+           END-IF.
+
+       SKIP-TO-CHECKPOINT.
+           PERFORM UNTIL WS-LINE-NO >= WS-RESUME-FROM
+               PERFORM READ-GROCERY-ITEM
+               IF WS-EOF-GROCERY
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "UNABLE TO WRITE CHECKPOINT FILE - STATUS "
+                   WS-CHECKPOINT-STATUS
+               CLOSE GROCERY-LIST-IN
+               CLOSE RECEIPT-OUT
+               CLOSE ERROR-OUT
+               CLOSE PRICE-MASTER
+               STOP RUN
+           END-IF
+           MOVE WS-LINE-NO TO CK-LAST-ITEM-NO
+           MOVE TOTAL TO CK-RUNNING-TOTAL
+           MOVE WS-DISCOUNT-TOTAL TO CK-RUNNING-DISCOUNT
+           MOVE WS-TAX-TOTAL TO CK-RUNNING-TAX
+           MOVE WS-ITEM-COUNT TO CK-RUNNING-ITEM-CNT
+           MOVE WS-CAT-COUNT TO CK-CAT-COUNT
+           MOVE WS-CATEGORY-TABLE TO CK-CAT-TABLE
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
+
+       RESET-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "UNABLE TO RESET CHECKPOINT FILE - STATUS "
+                   WS-CHECKPOINT-STATUS
+               CLOSE GROCERY-LIST-IN
+               CLOSE RECEIPT-OUT
+               CLOSE ERROR-OUT
+               CLOSE PRICE-MASTER
+               STOP RUN
+           END-IF
+           MOVE 0 TO CK-LAST-ITEM-NO
+           MOVE 0 TO CK-RUNNING-TOTAL
+           MOVE 0 TO CK-RUNNING-DISCOUNT
+           MOVE 0 TO CK-RUNNING-TAX
+           MOVE 0 TO CK-RUNNING-ITEM-CNT
+           MOVE 0 TO CK-CAT-COUNT
+           INITIALIZE CK-CAT-TABLE
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-AUDIT-LOG.
+           ACCEPT WS-OPERATOR FROM ENVIRONMENT "USER"
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG
+               CLOSE AUDIT-LOG
+               OPEN EXTEND AUDIT-LOG
+           END-IF
+
+           MOVE WS-CURRENT-DATETIME(1:8) TO AL-RUN-DATE
+           MOVE WS-CURRENT-DATETIME(9:8) TO AL-RUN-TIME
+           MOVE WS-OPERATOR TO AL-OPERATOR
+           MOVE WS-ITEM-COUNT TO AL-ITEM-COUNT
+           MOVE WS-FINAL-TOTAL TO AL-FINAL-TOTAL
+           WRITE AUDIT-LOG-REC
+           CLOSE AUDIT-LOG.
+
+       LOAD-TAX-TABLE.
+           OPEN INPUT TAX-CONTROL
+           IF WS-TAX-STATUS = "00"
+               PERFORM UNTIL WS-TAX-EOF
+                   READ TAX-CONTROL
+                       AT END
+                           SET WS-TAX-EOF TO TRUE
+                       NOT AT END
+                           IF WS-TAX-COUNT < 10
+                               ADD 1 TO WS-TAX-COUNT
+                               MOVE TR-CATEGORY TO
+                                   WS-TAX-CATEGORY (WS-TAX-COUNT)
+                               MOVE TR-RATE TO
+                                   WS-TAX-RATE (WS-TAX-COUNT)
+                           ELSE
+                               DISPLAY "TAX CONTROL TABLE FULL - "
+                                   "IGNORING CATEGORY " TR-CATEGORY
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TAX-CONTROL
+           END-IF.
+
+       APPLY-ITEM-TAX.
+           SET WS-TAX-FOUND-FLAG TO "N"
+           SET TAX-IDX TO 1
+           SEARCH WS-TAX-ENTRY VARYING TAX-IDX
+               AT END
+                   CONTINUE
+               WHEN WS-TAX-CATEGORY (TAX-IDX) = PM-CATEGORY
+                   SET WS-TAX-FOUND TO TRUE
+           END-SEARCH
+
+           IF WS-TAX-FOUND
+               MOVE WS-TAX-RATE (TAX-IDX) TO WS-TAX-RATE-PCT
+           ELSE
+               MOVE 0 TO WS-TAX-RATE-PCT
+           END-IF
+
+           IF GI-DISCOUNT-AMT > WS-EXTENDED-PRICE
+               MOVE 0 TO WS-ITEM-TAXABLE-AMT
+           ELSE
+               COMPUTE WS-ITEM-TAXABLE-AMT =
+                   WS-EXTENDED-PRICE - GI-DISCOUNT-AMT
+           END-IF
+
+           COMPUTE WS-ITEM-TAX ROUNDED =
+               WS-ITEM-TAXABLE-AMT * WS-TAX-RATE-PCT / 100
+
+           ADD WS-ITEM-TAX TO WS-TAX-TOTAL.
+
+       LOOKUP-PRICE.
+           MOVE GI-ITEM-CODE TO PM-ITEM-CODE
+           READ PRICE-MASTER
+               INVALID KEY
+                   MOVE "N" TO WS-ITEM-VALID-FLAG
+                   MOVE "ITEM NOT FOUND IN PRICE MASTER" TO
+                       WS-ERROR-REASON
+           END-READ
+
+           IF WS-ITEM-VALID AND NOT PM-ACTIVE
+               MOVE "N" TO WS-ITEM-VALID-FLAG
+               MOVE "ITEM RETIRED IN PRICE MASTER" TO WS-ERROR-REASON
+           END-IF
+
+           IF WS-ITEM-VALID
+               MOVE PM-UNIT-PRICE TO WS-LOOKUP-PRICE
+           END-IF.
+
+       READ-GROCERY-ITEM.
+           READ GROCERY-LIST-IN
+               AT END
+                   SET WS-EOF-GROCERY TO TRUE
+           END-READ
+           IF NOT WS-EOF-GROCERY
+               ADD 1 TO WS-LINE-NO
+           END-IF.
+
+       VALIDATE-ITEM.
+           SET WS-ITEM-VALID TO TRUE
+           MOVE SPACES TO WS-ERROR-REASON
+           IF GI-QTY NOT NUMERIC OR GI-UNIT-PRICE NOT NUMERIC
+                   OR GI-DISCOUNT-AMT NOT NUMERIC
+               MOVE "N" TO WS-ITEM-VALID-FLAG
+               MOVE "NON-NUMERIC DATA" TO WS-ERROR-REASON
+           END-IF.
+
+       WRITE-ERROR-RECORD.
+           MOVE GI-QTY TO WS-RAW-QTY
+           MOVE GI-UNIT-PRICE TO WS-RAW-PRICE
+           MOVE GI-DISCOUNT-AMT TO WS-RAW-DISCOUNT
+           MOVE WS-LINE-NO TO WS-EDIT-LINE-NO
+
+           MOVE SPACES TO ERROR-LINE
+           STRING "LINE " DELIMITED BY SIZE
+               WS-EDIT-LINE-NO DELIMITED BY SIZE
+               " ITEM=" DELIMITED BY SIZE
+               GI-ITEM-CODE DELIMITED BY SIZE
+               " QTY=" DELIMITED BY SIZE
+               WS-RAW-QTY DELIMITED BY SIZE
+               " PRICE=" DELIMITED BY SIZE
+               WS-RAW-PRICE DELIMITED BY SIZE
+               " DISC=" DELIMITED BY SIZE
+               WS-RAW-DISCOUNT DELIMITED BY SIZE
+               " - REJECTED: " DELIMITED BY SIZE
+               WS-ERROR-REASON DELIMITED BY SIZE
+               INTO ERROR-LINE
+           WRITE ERROR-LINE.
+
+       APPLY-CATEGORY-SUBTOTAL.
+           SET WS-CAT-FOUND-FLAG TO "N"
+           SET CAT-IDX TO 1
+           SEARCH WS-CAT-ENTRY VARYING CAT-IDX
+               AT END
+                   CONTINUE
+               WHEN WS-CAT-NAME (CAT-IDX) = PM-CATEGORY
+                   SET WS-CAT-FOUND TO TRUE
+           END-SEARCH
+
+           IF WS-CAT-FOUND
+               ADD WS-EXTENDED-PRICE TO WS-CAT-SUBTOTAL (CAT-IDX)
+           ELSE
+               IF WS-CAT-COUNT < 20
+                   ADD 1 TO WS-CAT-COUNT
+                   SET CAT-IDX TO WS-CAT-COUNT
+                   MOVE PM-CATEGORY TO WS-CAT-NAME (CAT-IDX)
+                   MOVE WS-EXTENDED-PRICE TO WS-CAT-SUBTOTAL (CAT-IDX)
+               ELSE
+                   DISPLAY "CATEGORY TABLE FULL - SUBTOTAL NOT "
+                       "TRACKED FOR " PM-CATEGORY
+               END-IF
+           END-IF.
+
+       WRITE-CATEGORY-SUBTOTALS.
+           MOVE SPACES TO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+
+           MOVE SPACES TO RECEIPT-LINE
+           MOVE "CATEGORY SUBTOTALS" TO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+
+           PERFORM VARYING CAT-IDX FROM 1 BY 1
+                   UNTIL CAT-IDX > WS-CAT-COUNT
+               MOVE WS-CAT-SUBTOTAL (CAT-IDX) TO WS-EDIT-TOTAL
+               MOVE SPACES TO RECEIPT-LINE
+               STRING WS-CAT-NAME (CAT-IDX) DELIMITED BY SIZE
+                   "   " DELIMITED BY SIZE
+                   WS-EDIT-TOTAL DELIMITED BY SIZE
+                   INTO RECEIPT-LINE
+               WRITE RECEIPT-LINE
+           END-PERFORM.
+
+       WRITE-BUDGET-STATUS-LINE.
+           IF WS-BUDGET-CEILING > 0
+               MOVE SPACES TO RECEIPT-LINE
+               IF WS-OVER-BUDGET
+                   MOVE "*** OVER BUDGET ***" TO RECEIPT-LINE
+               ELSE
+                   MOVE "WITHIN BUDGET" TO RECEIPT-LINE
+               END-IF
+               WRITE RECEIPT-LINE
+           END-IF.
+
+       WRITE-RECEIPT-HEADER.
+           MOVE SPACES TO RECEIPT-LINE
+           MOVE WS-STORE-NAME TO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+
+           MOVE SPACES TO RECEIPT-LINE
+           STRING "ITEM" DELIMITED BY SIZE
+               "                         " DELIMITED BY SIZE
+               "QTY" DELIMITED BY SIZE
+               "   UNIT PRICE" DELIMITED BY SIZE
+               "   EXT PRICE" DELIMITED BY SIZE
+               INTO RECEIPT-LINE
+           WRITE RECEIPT-LINE.
+
+       WRITE-RECEIPT-ITEM-LINE.
+           MOVE GI-QTY TO WS-EDIT-QTY
+           MOVE WS-LOOKUP-PRICE TO WS-EDIT-PRICE
+           MOVE WS-EXTENDED-PRICE TO WS-EDIT-TOTAL
+
+           MOVE SPACES TO RECEIPT-LINE
+           STRING GI-ITEM-NAME DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-EDIT-QTY DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-EDIT-PRICE DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-EDIT-TOTAL DELIMITED BY SIZE
+               INTO RECEIPT-LINE
+           WRITE RECEIPT-LINE.
+
+       WRITE-RECEIPT-TOTAL-LINE.
+           MOVE TOTAL TO WS-EDIT-TOTAL
+
+           MOVE SPACES TO RECEIPT-LINE
+           STRING "SUBTOTAL" DELIMITED BY SIZE
+               "                      " DELIMITED BY SIZE
+               "         " DELIMITED BY SIZE
+               WS-EDIT-TOTAL DELIMITED BY SIZE
+               INTO RECEIPT-LINE
+           WRITE RECEIPT-LINE.
+
+       WRITE-TAX-DISCOUNT-LINES.
+           MOVE WS-DISCOUNT-TOTAL TO WS-EDIT-TOTAL
+           MOVE SPACES TO RECEIPT-LINE
+           STRING "DISCOUNT" DELIMITED BY SIZE
+               "                      " DELIMITED BY SIZE
+               "         " DELIMITED BY SIZE
+               WS-EDIT-TOTAL DELIMITED BY SIZE
+               INTO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+
+           MOVE WS-TAX-TOTAL TO WS-EDIT-TOTAL
+           MOVE SPACES TO RECEIPT-LINE
+           STRING "TAX" DELIMITED BY SIZE
+               "                           " DELIMITED BY SIZE
+               "         " DELIMITED BY SIZE
+               WS-EDIT-TOTAL DELIMITED BY SIZE
+               INTO RECEIPT-LINE
+           WRITE RECEIPT-LINE
 
-           STOP RUN.
\ No newline at end of file
+           MOVE WS-FINAL-TOTAL TO WS-EDIT-TOTAL
+           MOVE SPACES TO RECEIPT-LINE
+           STRING "FINAL TOTAL" DELIMITED BY SIZE
+               "                  " DELIMITED BY SIZE
+               "         " DELIMITED BY SIZE
+               WS-EDIT-TOTAL DELIMITED BY SIZE
+               INTO RECEIPT-LINE
+           WRITE RECEIPT-LINE.
